@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. HLOGRPT.                                             00000020
+       AUTHOR. OPERATIONS SUPPORT.                                      00000030
+       INSTALLATION. DATA CENTER.                                       00000040
+       DATE-WRITTEN. 2026-08-08.                                        00000050
+       DATE-COMPILED.                                                   00000060
+      *--------------------------------------------------------------   00000070
+      *  MODIFICATION HISTORY                                           00000080
+      *  2026-08-08  OPS  NIGHTLY USAGE REPORT OVER THE HLOG TD QUEUE   00000090
+      *               EXTRACT (COUNTS BY USERID AND TERMINAL, FIRST/    00000100
+      *               LAST INVOCATION TIME FOR THE DAY).                00000110
+      *--------------------------------------------------------------   00000120
+       ENVIRONMENT DIVISION.                                            00000130
+       INPUT-OUTPUT SECTION.                                            00000140
+       FILE-CONTROL.                                                    00000150
+           SELECT HLOG-IN ASSIGN TO HLOGIN                              00000160
+               ORGANIZATION IS SEQUENTIAL.                              00000170
+           SELECT HLOG-RPT ASSIGN TO HLGRPT                             00000180
+               ORGANIZATION IS SEQUENTIAL.                              00000190
+       DATA DIVISION.                                                   00000200
+       FILE SECTION.                                                    00000210
+       FD  HLOG-IN                                                      00000220
+           LABEL RECORDS ARE STANDARD                                   00000230
+           RECORDING MODE IS F.                                         00000240
+           COPY HELLOLOG.                                               00000250
+       FD  HLOG-RPT                                                     00000260
+           LABEL RECORDS ARE STANDARD                                   00000270
+           RECORDING MODE IS F.                                         00000280
+       01  RPT-LINE                 PIC X(80).                          00000290
+       WORKING-STORAGE SECTION.                                         00000300
+       77  WS-EOF-SW                PIC X(01) VALUE 'N'.                00000310
+           88  WS-EOF                         VALUE 'Y'.                00000320
+       77  WS-TOTAL-COUNT           PIC 9(07) COMP VALUE ZERO.          00000330
+       77  WS-TOTAL-EDIT            PIC ZZZ,ZZ9.                        00000331
+       77  WS-FOUND-IDX             PIC 9(04) COMP VALUE ZERO.          00000340
+       77  WS-STAMP                 PIC X(14).                          00000350
+       01  WS-USER-TABLE.                                               00000360
+           05  WS-USER-ENTRY OCCURS 200 TIMES INDEXED BY WU-IDX.        00000370
+               10  WU-USERID        PIC X(08).                          00000380
+               10  WU-COUNT         PIC 9(07) COMP.                     00000390
+               10  WU-FIRST-TIME    PIC X(14).                          00000400
+               10  WU-LAST-TIME     PIC X(14).                          00000410
+       77  WS-USER-COUNT            PIC 9(04) COMP VALUE ZERO.          00000420
+       01  WS-TERM-TABLE.                                               00000430
+           05  WS-TERM-ENTRY OCCURS 200 TIMES INDEXED BY WT-IDX.        00000440
+               10  WT-TERMID        PIC X(04).                          00000450
+               10  WT-COUNT         PIC 9(07) COMP.                     00000460
+               10  WT-FIRST-TIME    PIC X(14).                          00000470
+               10  WT-LAST-TIME     PIC X(14).                          00000480
+       77  WS-TERM-COUNT            PIC 9(04) COMP VALUE ZERO.          00000490
+       01  RPT-DETAIL-USER.                                             00000500
+           05  FILLER               PIC X(04) VALUE SPACES.             00000510
+           05  RD-USERID            PIC X(08).                          00000520
+           05  FILLER               PIC X(04) VALUE SPACES.             00000530
+           05  RD-COUNT             PIC ZZZ,ZZ9.                        00000540
+           05  FILLER               PIC X(04) VALUE SPACES.             00000550
+           05  RD-FIRST             PIC X(14).                          00000560
+           05  FILLER               PIC X(04) VALUE SPACES.             00000570
+           05  RD-LAST              PIC X(14).                          00000580
+       01  RPT-DETAIL-TERM.                                             00000590
+           05  FILLER               PIC X(04) VALUE SPACES.             00000600
+           05  RD-TERMID            PIC X(04).                          00000610
+           05  FILLER               PIC X(08) VALUE SPACES.             00000620
+           05  RD-T-COUNT           PIC ZZZ,ZZ9.                        00000630
+           05  FILLER               PIC X(04) VALUE SPACES.             00000640
+           05  RD-T-FIRST           PIC X(14).                          00000650
+           05  FILLER               PIC X(04) VALUE SPACES.             00000660
+           05  RD-T-LAST            PIC X(14).                          00000670
+       PROCEDURE DIVISION.                                              00000680
+      *----------------------------------------------------------------*00000690
+      *  0000-MAINLINE - READ THE DAY'S HLOG EXTRACT ONCE, ACCUMULATE   00000700
+      *  PER-USERID AND PER-TERMINAL STATISTICS, AND PRINT THE REPORT.  00000710
+      *----------------------------------------------------------------*00000720
+       0000-MAINLINE.                                                   00000730
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT                       00000740
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT                     00000750
+               UNTIL WS-EOF                                             00000760
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT                     00000770
+           PERFORM 9000-TERMINATE THRU 9000-EXIT                        00000780
+           STOP RUN.                                                    00000790
+       1000-INITIALIZE.                                                 00000800
+           OPEN INPUT HLOG-IN                                           00000810
+           OPEN OUTPUT HLOG-RPT                                         00000820
+           PERFORM 2100-READ-HLOG-RECORD THRU 2100-EXIT.                00000830
+       1000-EXIT.                                                       00000840
+           EXIT.                                                        00000850
+      *----------------------------------------------------------------*00000860
+      *  2000-PROCESS-FILE - ONE PASS: ACCUMULATE THEN READ AHEAD.      00000870
+      *----------------------------------------------------------------*00000880
+       2000-PROCESS-FILE.                                               00000890
+           PERFORM 2200-ACCUMULATE-STATS THRU 2200-EXIT                 00000900
+           PERFORM 2100-READ-HLOG-RECORD THRU 2100-EXIT.                00000910
+       2000-EXIT.                                                       00000920
+           EXIT.                                                        00000930
+       2100-READ-HLOG-RECORD.                                           00000940
+           READ HLOG-IN                                                 00000950
+               AT END                                                   00000960
+                   MOVE 'Y' TO WS-EOF-SW                                00000970
+           END-READ.                                                    00000980
+       2100-EXIT.                                                       00000990
+           EXIT.                                                        00001000
+       2200-ACCUMULATE-STATS.                                           00001010
+           ADD 1 TO WS-TOTAL-COUNT                                      00001020
+           MOVE SPACES TO WS-STAMP                                      00001030
+           STRING HL-DATE DELIMITED BY SIZE                             00001040
+                  HL-TIME DELIMITED BY SIZE                             00001050
+                  INTO WS-STAMP                                         00001060
+           END-STRING                                                   00001070
+           PERFORM 2300-FIND-OR-ADD-USER THRU 2300-EXIT                 00001080
+           PERFORM 2400-FIND-OR-ADD-TERM THRU 2400-EXIT.                00001090
+       2200-EXIT.                                                       00001100
+           EXIT.                                                        00001110
+      *----------------------------------------------------------------*00001120
+      *  2300/2400 - LINEAR LOOKUP INTO THE IN-MEMORY SUMMARY TABLES.   00001130
+      *  THE SHOP'S TERMINAL AND USERID POPULATION PER REGION IS SMALL  00001140
+      *  ENOUGH THAT AN IN-STORAGE TABLE IS SIMPLER THAN A SORT STEP.   00001150
+      *----------------------------------------------------------------*00001160
+      *  A USERID NOT ALREADY IN THE TABLE WHEN IT IS FULL AT ITS       00001171
+      *  200-ENTRY LIMIT IS DROPPED FROM THE PER-USERID BREAKDOWN       00001172
+      *  RATHER THAN OVERRUNNING THE TABLE -- SEE THE 2300/2400         00001173
+      *  BANNER ABOVE FOR WHY 200 ENTRIES IS EXPECTED TO BE ENOUGH.     00001174
+       2300-FIND-OR-ADD-USER.                                           00001170
+           MOVE ZERO TO WS-FOUND-IDX                                    00001180
+           PERFORM 2310-SEARCH-USER THRU 2310-EXIT                      00001190
+               VARYING WU-IDX FROM 1 BY 1                               00001200
+               UNTIL WU-IDX > WS-USER-COUNT OR WS-FOUND-IDX NOT = ZERO  00001210
+           IF WS-FOUND-IDX = ZERO AND WS-USER-COUNT < 200               00001220
+               ADD 1 TO WS-USER-COUNT                                   00001230
+               SET WU-IDX TO WS-USER-COUNT                              00001240
+               MOVE HL-USERID  TO WU-USERID(WU-IDX)                     00001250
+               MOVE ZERO       TO WU-COUNT(WU-IDX)                      00001260
+               MOVE WS-STAMP   TO WU-FIRST-TIME(WU-IDX)                 00001270
+               MOVE WS-STAMP   TO WU-LAST-TIME(WU-IDX)                  00001280
+               MOVE WU-IDX     TO WS-FOUND-IDX                          00001290
+           END-IF                                                       00001300
+           IF WS-FOUND-IDX NOT = ZERO                                   00001301
+               ADD 1 TO WU-COUNT(WS-FOUND-IDX)                          00001310
+               IF WS-STAMP < WU-FIRST-TIME(WS-FOUND-IDX)                00001320
+                   MOVE WS-STAMP TO WU-FIRST-TIME(WS-FOUND-IDX)         00001330
+               END-IF                                                   00001340
+               IF WS-STAMP > WU-LAST-TIME(WS-FOUND-IDX)                 00001350
+                   MOVE WS-STAMP TO WU-LAST-TIME(WS-FOUND-IDX)          00001360
+               END-IF                                                   00001361
+           END-IF.                                                      00001362
+       2300-EXIT.                                                       00001380
+           EXIT.                                                        00001390
+       2310-SEARCH-USER.                                                00001400
+           IF WU-USERID(WU-IDX) = HL-USERID                             00001410
+               MOVE WU-IDX TO WS-FOUND-IDX                              00001420
+           END-IF.                                                      00001430
+       2310-EXIT.                                                       00001440
+           EXIT.                                                        00001450
+      *  A TERMINAL NOT ALREADY IN THE TABLE WHEN IT IS FULL AT ITS     00001461
+      *  200-ENTRY LIMIT IS DROPPED FROM THE PER-TERMINAL BREAKDOWN,    00001462
+      *  SAME AS THE ANALOGOUS CASE IN 2300-FIND-OR-ADD-USER ABOVE.     00001463
+       2400-FIND-OR-ADD-TERM.                                           00001460
+           MOVE ZERO TO WS-FOUND-IDX                                    00001470
+           PERFORM 2410-SEARCH-TERM THRU 2410-EXIT                      00001480
+               VARYING WT-IDX FROM 1 BY 1                               00001490
+               UNTIL WT-IDX > WS-TERM-COUNT OR WS-FOUND-IDX NOT = ZERO  00001500
+           IF WS-FOUND-IDX = ZERO AND WS-TERM-COUNT < 200               00001510
+               ADD 1 TO WS-TERM-COUNT                                   00001520
+               SET WT-IDX TO WS-TERM-COUNT                              00001530
+               MOVE HL-TERMID  TO WT-TERMID(WT-IDX)                     00001540
+               MOVE ZERO       TO WT-COUNT(WT-IDX)                      00001550
+               MOVE WS-STAMP   TO WT-FIRST-TIME(WT-IDX)                 00001560
+               MOVE WS-STAMP   TO WT-LAST-TIME(WT-IDX)                  00001570
+               MOVE WT-IDX     TO WS-FOUND-IDX                          00001580
+           END-IF                                                       00001590
+           IF WS-FOUND-IDX NOT = ZERO                                   00001591
+               ADD 1 TO WT-COUNT(WS-FOUND-IDX)                          00001600
+               IF WS-STAMP < WT-FIRST-TIME(WS-FOUND-IDX)                00001610
+                   MOVE WS-STAMP TO WT-FIRST-TIME(WS-FOUND-IDX)         00001620
+               END-IF                                                   00001630
+               IF WS-STAMP > WT-LAST-TIME(WS-FOUND-IDX)                 00001640
+                   MOVE WS-STAMP TO WT-LAST-TIME(WS-FOUND-IDX)          00001650
+               END-IF                                                   00001651
+           END-IF.                                                      00001652
+       2400-EXIT.                                                       00001670
+           EXIT.                                                        00001680
+       2410-SEARCH-TERM.                                                00001690
+           IF WT-TERMID(WT-IDX) = HL-TERMID                             00001700
+               MOVE WT-IDX TO WS-FOUND-IDX                              00001710
+           END-IF.                                                      00001720
+       2410-EXIT.                                                       00001730
+           EXIT.                                                        00001740
+      *----------------------------------------------------------------*00001750
+      *  3000-PRINT-REPORT - HEADINGS, PER-USERID DETAIL, THEN          00001760
+      *  PER-TERMINAL DETAIL.                                           00001770
+      *----------------------------------------------------------------*00001780
+       3000-PRINT-REPORT.                                               00001790
+           MOVE SPACES TO RPT-LINE                                      00001800
+           MOVE 'HELLO TRANSACTION USAGE REPORT' TO RPT-LINE            00001810
+           WRITE RPT-LINE                                               00001820
+           MOVE SPACES TO RPT-LINE                                      00001830
+           WRITE RPT-LINE                                               00001840
+           MOVE WS-TOTAL-COUNT TO WS-TOTAL-EDIT                         00001841
+           MOVE SPACES TO RPT-LINE                                      00001842
+           STRING 'TOTAL TRANSACTIONS FOR THE DAY: ' DELIMITED BY SIZE  00001843
+                  WS-TOTAL-EDIT DELIMITED BY SIZE                       00001844
+                  INTO RPT-LINE                                         00001845
+           END-STRING                                                   00001846
+           WRITE RPT-LINE                                               00001847
+           MOVE SPACES TO RPT-LINE                                      00001848
+           WRITE RPT-LINE                                               00001849
+           MOVE SPACES TO RPT-LINE                                      00001850
+           MOVE 'USERID    COUNT   FIRST TIME     LAST TIME' TO RPT-LINE00001860
+           WRITE RPT-LINE                                               00001870
+           PERFORM 3100-PRINT-USER-LINE THRU 3100-EXIT                  00001880
+               VARYING WU-IDX FROM 1 BY 1                               00001890
+               UNTIL WU-IDX > WS-USER-COUNT                             00001900
+           MOVE SPACES TO RPT-LINE                                      00001910
+           WRITE RPT-LINE                                               00001920
+           MOVE SPACES TO RPT-LINE                                      00001930
+           MOVE 'TERM  COUNT   FIRST TIME      LAST TIME' TO RPT-LINE   00001940
+           WRITE RPT-LINE                                               00001950
+           PERFORM 3200-PRINT-TERM-LINE THRU 3200-EXIT                  00001960
+               VARYING WT-IDX FROM 1 BY 1                               00001970
+               UNTIL WT-IDX > WS-TERM-COUNT.                            00001980
+       3000-EXIT.                                                       00001990
+           EXIT.                                                        00002000
+       3100-PRINT-USER-LINE.                                            00002010
+           MOVE SPACES          TO RPT-DETAIL-USER                      00002020
+           MOVE WU-USERID(WU-IDX)     TO RD-USERID                      00002030
+           MOVE WU-COUNT(WU-IDX)      TO RD-COUNT                       00002040
+           MOVE WU-FIRST-TIME(WU-IDX) TO RD-FIRST                       00002050
+           MOVE WU-LAST-TIME(WU-IDX)  TO RD-LAST                        00002060
+           MOVE RPT-DETAIL-USER TO RPT-LINE                             00002070
+           WRITE RPT-LINE.                                              00002080
+       3100-EXIT.                                                       00002090
+           EXIT.                                                        00002100
+       3200-PRINT-TERM-LINE.                                            00002110
+           MOVE SPACES          TO RPT-DETAIL-TERM                      00002120
+           MOVE WT-TERMID(WT-IDX)     TO RD-TERMID                      00002130
+           MOVE WT-COUNT(WT-IDX)      TO RD-T-COUNT                     00002140
+           MOVE WT-FIRST-TIME(WT-IDX) TO RD-T-FIRST                     00002150
+           MOVE WT-LAST-TIME(WT-IDX)  TO RD-T-LAST                      00002160
+           MOVE RPT-DETAIL-TERM TO RPT-LINE                             00002170
+           WRITE RPT-LINE.                                              00002180
+       3200-EXIT.                                                       00002190
+           EXIT.                                                        00002200
+       9000-TERMINATE.                                                  00002210
+           CLOSE HLOG-IN                                                00002220
+           CLOSE HLOG-RPT.                                              00002230
+       9000-EXIT.                                                       00002240
+           EXIT.                                                        00002250
