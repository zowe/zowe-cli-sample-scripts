@@ -0,0 +1,11 @@
+      * ------------------------------------------------------------    00000010
+      *  HELLOABN.CPY - DIAGNOSTIC RECORD WRITTEN TO THE HABN TD        00000020
+      *  QUEUE WHEN HELLO'S ABEND HANDLER FIRES, SO SUPPORT CAN SEE     00000030
+      *  WHAT TRANSACTION ABENDED, WITH WHAT CODE, AND WHEN, WITHOUT    00000040
+      *  PULLING A FULL CICS DUMP.                                      00000050
+      * ------------------------------------------------------------    00000060
+       01  HELLO-ABEND-RECORD.                                          00000070
+           05  HA-TRANSID        PIC X(04).                             00000080
+           05  HA-ABCODE         PIC X(04).                             00000090
+           05  HA-DATE           PIC X(08).                             00000100
+           05  HA-TIME           PIC X(06).                             00000110
