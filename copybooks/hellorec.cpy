@@ -0,0 +1,10 @@
+      * ------------------------------------------------------------    00000010
+      *  HELLOREC.CPY - RECORD LAYOUT FOR THE HELLO MASTER VSAM KSDS    00000020
+      *  (DDNAME/FCT HELLOMS).  KEYED BY HM-KEY, THE SAME ACCOUNT OR    00000030
+      *  ITEM NUMBER KEYED IN ON THE HELLOM1 MAP.                       00000040
+      * ------------------------------------------------------------    00000050
+       01  HELLO-MASTER-RECORD.                                         00000060
+           05  HM-KEY            PIC 9(10).                             00000070
+           05  HM-NAME           PIC X(30).                             00000080
+           05  HM-STATUS         PIC X(10).                             00000090
+           05  HM-BALANCE        PIC S9(9)V99 COMP-3.                   00000100
