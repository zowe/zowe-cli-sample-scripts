@@ -0,0 +1,20 @@
+      * ------------------------------------------------------------    00000010
+      *  HELLOMSG.CPY - SHARED MESSAGE TABLE FOR THE HELLO INQUIRY      00000020
+      *  SCREEN, KEYED BY A TWO-CHARACTER LANGUAGE/SHIFT CODE SO        00000030
+      *  OPERATIONS CAN MAINTAIN THE WORDING PER SITE WITHOUT           00000040
+      *  CHANGING THE HELLO PROGRAM ITSELF.                             00000050
+      * ------------------------------------------------------------    00000060
+       01  HELLO-MESSAGE-VALUES.                                        00000070
+           05  FILLER PIC X(62) VALUE                                   00000080
+       'ENHELLO, OPERATOR - WELCOME TO THE HELLO INQUIRY SYSTEM       '.00000090
+           05  FILLER PIC X(62) VALUE                                   00000100
+       'ESHOLA, OPERADOR - BIENVENIDO AL SISTEMA DE CONSULTA HELLO    '.00000110
+           05  FILLER PIC X(62) VALUE                                   00000120
+       'FRBONJOUR, OPERATEUR - BIENVENUE DANS LE SYSTEME HELLO        '.00000130
+           05  FILLER PIC X(62) VALUE                                   00000140
+       '2NSECOND SHIFT GREETING - HELLO INQUIRY SYSTEM IS ONLINE      '.00000150
+                                                                        00000160
+       01  HELLO-MESSAGE-TABLE REDEFINES HELLO-MESSAGE-VALUES.          00000170
+           05  HM-MSG-ENTRY OCCURS 4 TIMES INDEXED BY HM-IDX.           00000180
+               10  HM-MSG-CODE      PIC X(02).                          00000190
+               10  HM-MSG-TEXT      PIC X(60).                          00000200
