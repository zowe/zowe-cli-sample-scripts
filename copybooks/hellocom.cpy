@@ -0,0 +1,8 @@
+      * ------------------------------------------------------------    00000010
+      *  HELLOCOM.CPY - COMMAREA LAYOUT PASSED TO/FROM THE HELLO        00000020
+      *  INQUIRY TRANSACTION.  CARRIES THE REQUEST CODE/ACCOUNT KEY     00000030
+      *  KEYED IN ON THE HELLOM1 MAP ACROSS THE RETURN TRANSID/         00000040
+      *  COMMAREA BOUNDARY.                                             00000050
+      * ------------------------------------------------------------    00000060
+       01  HELLO-COMMAREA.                                              00000070
+           05  CA-KEY            PIC 9(10).                             00000100
