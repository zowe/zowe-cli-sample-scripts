@@ -0,0 +1,45 @@
+      * ------------------------------------------------------------    00000010
+      *  HELLOMAP.CPY - SYMBOLIC MAP FOR MAPSET HELLOMAP, MAP HELLOM1   00000020
+      *  HAND-MAINTAINED COPY OF THE DFHMSD/DFHMDI/DFHMDF GENERATED     00000030
+      *  SYMBOLIC MAP FOR THE HELLO INQUIRY SCREEN.                     00000040
+      * ------------------------------------------------------------    00000050
+       01  HELLOM1I.                                                    00000060
+           02  FILLER            PIC X(12).                             00000070
+           02  KEYINL            PIC S9(4) COMP.                        00000080
+           02  KEYINF            PIC X.                                 00000090
+           02  FILLER REDEFINES KEYINF.                                 00000100
+               03  KEYINA        PIC X.                                 00000110
+           02  KEYINI            PIC 9(10).                             00000120
+           02  NAMEOUTL          PIC S9(4) COMP.                        00000140
+           02  NAMEOUTF          PIC X.                                 00000150
+           02  FILLER REDEFINES NAMEOUTF.                               00000160
+               03  NAMEOUTA      PIC X.                                 00000170
+           02  NAMEOUTI          PIC X(30).                             00000180
+           02  STATOUTL          PIC S9(4) COMP.                        00000190
+           02  STATOUTF          PIC X.                                 00000200
+           02  FILLER REDEFINES STATOUTF.                               00000210
+               03  STATOUTA      PIC X.                                 00000220
+           02  STATOUTI          PIC X(10).                             00000230
+           02  BALOUTL           PIC S9(4) COMP.                        00000240
+           02  BALOUTF           PIC X.                                 00000250
+           02  FILLER REDEFINES BALOUTF.                                00000260
+               03  BALOUTA       PIC X.                                 00000270
+           02  BALOUTI           PIC X(15).                             00000280
+           02  MSGOUTL           PIC S9(4) COMP.                        00000290
+           02  MSGOUTF           PIC X.                                 00000300
+           02  FILLER REDEFINES MSGOUTF.                                00000310
+               03  MSGOUTA       PIC X.                                 00000320
+           02  MSGOUTI           PIC X(79).                             00000330
+                                                                        00000340
+       01  HELLOM1O REDEFINES HELLOM1I.                                 00000350
+           02  FILLER            PIC X(12).                             00000360
+           02  FILLER            PIC X(3).                              00000370
+           02  KEYINO            PIC 9(10).                             00000380
+           02  FILLER            PIC X(3).                              00000400
+           02  NAMEOUTO          PIC X(30).                             00000410
+           02  FILLER            PIC X(3).                              00000420
+           02  STATOUTO          PIC X(10).                             00000430
+           02  FILLER            PIC X(3).                              00000440
+           02  BALOUTO           PIC -ZZZ,ZZZ,ZZ9.99.                   00000450
+           02  FILLER            PIC X(3).                              00000460
+           02  MSGOUTO           PIC X(79).                             00000470
