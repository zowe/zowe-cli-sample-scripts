@@ -0,0 +1,24 @@
+      * ------------------------------------------------------------    00000010
+      *  MENUMAP.CPY - SYMBOLIC MAP FOR MAPSET MENUMAP, MAP MENUM1      00000020
+      *  HAND-MAINTAINED COPY OF THE DFHMSD/DFHMDI/DFHMDF GENERATED     00000030
+      *  SYMBOLIC MAP FOR THE MAIN MENU SCREEN.                         00000040
+      * ------------------------------------------------------------    00000050
+       01  MENUM1I.                                                     00000060
+           02  FILLER            PIC X(12).                             00000070
+           02  SELINL            PIC S9(4) COMP.                        00000080
+           02  SELINF            PIC X.                                 00000090
+           02  FILLER REDEFINES SELINF.                                 00000100
+               03  SELINA        PIC X.                                 00000110
+           02  SELINI            PIC 9.                                 00000120
+           02  MSGOUTL           PIC S9(4) COMP.                        00000130
+           02  MSGOUTF           PIC X.                                 00000140
+           02  FILLER REDEFINES MSGOUTF.                                00000150
+               03  MSGOUTA       PIC X.                                 00000160
+           02  MSGOUTI           PIC X(79).                             00000170
+                                                                        00000180
+       01  MENUM1O REDEFINES MENUM1I.                                   00000190
+           02  FILLER            PIC X(12).                             00000200
+           02  FILLER            PIC X(3).                              00000210
+           02  SELINO            PIC 9.                                 00000220
+           02  FILLER            PIC X(3).                              00000230
+           02  MSGOUTO           PIC X(79).                             00000240
