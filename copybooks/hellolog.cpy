@@ -0,0 +1,10 @@
+      * ------------------------------------------------------------    00000010
+      *  HELLOLOG.CPY - AUDIT RECORD WRITTEN TO THE HLOG TRANSIENT      00000020
+      *  DATA QUEUE FOR EVERY HELLO INVOCATION.  SHARED BY THE HELLO    00000030
+      *  CICS PROGRAM AND THE NIGHTLY HLOGRPT BATCH REPORT.             00000040
+      * ------------------------------------------------------------    00000050
+       01  HELLO-LOG-RECORD.                                            00000060
+           05  HL-USERID         PIC X(08).                             00000070
+           05  HL-TERMID         PIC X(04).                             00000080
+           05  HL-DATE           PIC X(08).                             00000090
+           05  HL-TIME           PIC X(06).                             00000100
