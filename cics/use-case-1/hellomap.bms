@@ -0,0 +1,64 @@
+       PRINT NOGEN                                                      00010000
+HELLOMAP DFHMSD TYPE=&SYSPARM,                                         00020000
+               MODE=INOUT,                                             00030000
+               LANG=COBOL,                                             00040000
+               STORAGE=AUTO,                                           00050000
+               TIOAPFX=YES,                                            00060000
+               CTRL=(FREEKB,FRSET)                                     00070000
+*                                                                       00080000
+*        MAP HELLOM1 - INQUIRY SCREEN FOR THE HELLO TRANSACTION         00090000
+*                                                                       00100000
+HELLOM1  DFHMDI SIZE=(24,80),                                           00110000
+               LINE=1,                                                 00120000
+               COLUMN=1                                                00130000
+*                                                                       00140000
+         DFHMDF POS=(1,30),                                             00150000
+               LENGTH=20,                                              00160000
+               ATTRB=(PROT,BRT),                                       00170000
+               INITIAL='HELLO INQUIRY SYSTEM'                          00180000
+*                                                                       00190000
+         DFHMDF POS=(3,1),                                              00200000
+               LENGTH=12,                                              00210000
+               ATTRB=PROT,                                             00220000
+               INITIAL='REQUEST CODE'                                  00230000
+KEYIN    DFHMDF POS=(3,14),                                             00240000
+               LENGTH=10,                                              00250000
+               ATTRB=(UNPROT,NUM,IC),                                  00260000
+               PICIN='9(10)',                                          00270000
+               PICOUT='9(10)'                                          00280000
+*                                                                       00290000
+         DFHMDF POS=(5,1),                                              00300000
+               LENGTH=14,                                              00310000
+               ATTRB=PROT,                                             00320000
+               INITIAL='ACCOUNT NAME:'                                 00330000
+NAMEOUT  DFHMDF POS=(5,16),                                             00340000
+               LENGTH=30,                                              00350000
+               ATTRB=(PROT,FSET)                                       00360000
+*                                                                       00370000
+         DFHMDF POS=(6,1),                                              00380000
+               LENGTH=14,                                              00390000
+               ATTRB=PROT,                                             00400000
+               INITIAL='STATUS:'                                       00410000
+STATOUT  DFHMDF POS=(6,16),                                             00420000
+               LENGTH=10,                                              00430000
+               ATTRB=(PROT,FSET)                                       00440000
+*                                                                       00450000
+         DFHMDF POS=(7,1),                                              00460000
+               LENGTH=14,                                              00470000
+               ATTRB=PROT,                                             00480000
+               INITIAL='BALANCE:'                                      00490000
+BALOUT   DFHMDF POS=(7,16),                                             00500000
+               LENGTH=15,                                              00510000
+               PICOUT='-ZZZ,ZZZ,ZZ9.99',                               00520000
+               ATTRB=(PROT,FSET)                                       00530000
+*                                                                       00540000
+         DFHMDF POS=(22,1),                                             00550000
+               LENGTH=79,                                              00560000
+               ATTRB=(PROT,FSET),                                      00570000
+               COLOR=RED                                               00580000
+MSGOUT   DFHMDF POS=(23,1),                                             00590000
+               LENGTH=79,                                              00600000
+               ATTRB=(PROT,FSET),                                      00610000
+               COLOR=YELLOW                                            00620000
+*                                                                       00630000
+         DFHMSD TYPE=FINAL                                              00640000
