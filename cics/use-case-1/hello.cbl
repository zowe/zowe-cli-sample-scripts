@@ -1,16 +1,309 @@
-       IDENTIFICATION DIVISION.                                         00010011
-       PROGRAM-ID. HELLO.                                               00020012
-       ENVIRONMENT DIVISION.                                            00021015
-       DATA DIVISION.                                                   00030011
-       WORKING-STORAGE SECTION.                                         00050011
-       01 WS-LENGTH  PIC S9(4) COMP.                                    00070011
-       01 WS-OUTPUT  PIC X(78).                                         00071015
-       PROCEDURE DIVISION.                                              00080011
-       HelloWorld.                                                      00090018
-          MOVE 'Hello World from the script' TO WS-OUTPUT               00100024
-          MOVE 70 TO WS-LENGTH                                          00110024
-          EXEC CICS SEND TEXT                                           00120011
-             FROM (WS-OUTPUT)                                           00130015
-             LENGTH(WS-LENGTH)                                          00140017
-          END-EXEC.                                                     00150016
-          STOP RUN.                                                     00160019
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. HELLO.                                               00000020
+       ENVIRONMENT DIVISION.                                            00000030
+       DATA DIVISION.                                                   00000040
+       WORKING-STORAGE SECTION.                                         00000050
+      *--------------------------------------------------------------   00000060
+      *  SYMBOLIC MAP FOR THE HELLO INQUIRY SCREEN (MAPSET HELLOMAP,    00000070
+      *  MAP HELLOM1).  REPLACES THE ONE-LINE SEND TEXT BANNER WITH A   00000080
+      *  TITLED SCREEN AND AN INPUT FIELD FOR A REQUEST CODE.           00000090
+      *--------------------------------------------------------------   00000100
+           COPY HELLOMAP.                                               00000110
+      *--------------------------------------------------------------   00000120
+      *  RECORD LAYOUT FOR THE HELLO MASTER VSAM FILE LOOKED UP BY      00000130
+      *  THE REQUEST CODE/ACCOUNT NUMBER KEYED IN ON THE MAP.           00000140
+      *--------------------------------------------------------------   00000150
+           COPY HELLOREC.                                               00000160
+      *--------------------------------------------------------------   00000170
+      *  AUDIT RECORD WRITTEN TO THE HLOG TD QUEUE FOR EVERY            00000180
+      *  INVOCATION OF THIS TRANSACTION.                                00000190
+      *--------------------------------------------------------------   00000200
+           COPY HELLOLOG.                                               00000210
+      *--------------------------------------------------------------   00000211
+      *  SHARED GREETING MESSAGE TABLE, KEYED BY LANGUAGE CODE, SO THE  00000212
+      *  SCREEN WORDING CAN BE MAINTAINED WITHOUT CHANGING THIS         00000213
+      *  PROGRAM.                                                       00000214
+      *--------------------------------------------------------------   00000215
+           COPY HELLOMSG.                                               00000216
+      *--------------------------------------------------------------   00000217
+      *  SQLCA AND HOST VARIABLES FOR THE OPERATOR LOOKUP AGAINST THE   00000218
+      *  DB2 OPERTAB TABLE, USED TO PERSONALIZE THE GREETING WITH THE   00000219
+      *  LOGGED-ON USER'S NAME.                                         00000225
+      *--------------------------------------------------------------   00000226
+           EXEC SQL INCLUDE SQLCA END-EXEC.                             00000227
+       01  WS-RESP               PIC S9(8) COMP.                        00000220
+       01  WS-ABSTIME            PIC S9(15) COMP-3.                     00000240
+       01  WS-MSG-CODE           PIC X(02) VALUE 'EN'.                  00000243
+       01  WS-MSG-FOUND-IDX      PIC 9(02) COMP VALUE ZERO.             00000244
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.                     00000245
+       01  WS-USERID             PIC X(08).                             00000246
+       01  WS-OPER-NAME          PIC X(30).                             00000247
+       01  WS-LANG-CODE          PIC X(02).                             00000248
+           EXEC SQL END DECLARE SECTION END-EXEC.                       00000249
+      *--------------------------------------------------------------   00000249
+      *  DIAGNOSTIC RECORD WRITTEN TO THE HABN TD QUEUE IF THIS TASK    00000250
+      *  ABENDS, FOR PROBLEM DETERMINATION WITHOUT A FULL CICS DUMP.    00000251
+      *--------------------------------------------------------------   00000252
+           COPY HELLOABN.                                               00000253
+       01  WS-ABCODE             PIC X(04).                             00000254
+       01  WS-FALLBACK-MSG       PIC X(60)                              00000241
+               VALUE 'HELLO SCREEN UNAVAILABLE - PLEASE RE-ENTER HELO'. 00000242
+      *--------------------------------------------------------------   00000243
+      *  WORKING-STORAGE MIRROR OF HELLO-COMMAREA.  ON FIRST ENTRY      00000244
+      *  (EIBCALEN ZERO) THE LINKAGE SECTION COPY BELOW IS NOT YET      00000245
+      *  ADDRESSED WITH ANY CICS-SUPPLIED CONTENT, SO THE OUTBOUND      00000246
+      *  COMMAREA FOR THAT RETURN IS BUILT HERE INSTEAD.                00000247
+      *--------------------------------------------------------------   00000248
+           COPY HELLOCOM REPLACING ==HELLO-COMMAREA== BY                00000249
+               ==WS-HELLO-COMMAREA== ==CA-KEY== BY ==WS-CA-KEY==.       00000250
+       LINKAGE SECTION.                                                 00000250
+      *--------------------------------------------------------------   00000260
+      *  COMMAREA CARRYING PSEUDO-CONVERSATIONAL STATE AND THE          00000270
+      *  REQUEST CODE/ACCOUNT KEY INTO HELLO.                           00000280
+      *--------------------------------------------------------------   00000290
+           COPY HELLOCOM.                                               00000300
+       PROCEDURE DIVISION USING HELLO-COMMAREA.                         00000310
+      *----------------------------------------------------------------*00000320
+      *  0000-MAINLINE - ENTRY POINT.  LOG THE INVOCATION FIRST, THEN   00000330
+      *  DISPATCH ON WHETHER A COMMAREA ON ENTRY MEANS THE TASK WAS     00000340
+      *  RE-DRIVEN BY ITS OWN EXEC CICS RETURN TRANSID BELOW, SO        00000350
+      *  CONTROL GOES STRAIGHT TO THE RECEIVE/LOOKUP LOGIC INSTEAD OF   00000360
+      *  REPAINTING THE INITIAL SCREEN.                                 00000370
+      *----------------------------------------------------------------*00000380
+       0000-MAINLINE.                                                   00000390
+           EXEC CICS HANDLE ABEND                                       00000391
+               LABEL('9200-ABEND-CLEANUP')                              00000392
+           END-EXEC                                                     00000393
+           PERFORM 9000-LOG-AUDIT-ENTRY THRU 9000-EXIT                  00000400
+           IF EIBCALEN = ZERO                                           00000410
+               PERFORM 1000-SEND-INITIAL-SCREEN THRU 1000-EXIT          00000420
+           ELSE                                                         00000430
+               PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT              00000440
+           END-IF.                                                      00000450
+      *----------------------------------------------------------------*00000470
+      *  1000-SEND-INITIAL-SCREEN - FIRST ENTRY.  PAINT THE BLANK       00000480
+      *  INQUIRY SCREEN AND FREE THE TERMINAL, RETURNING SO THE NEXT    00000490
+      *  INVOCATION IS DRIVEN WITH EIBCALEN NOT ZERO.  THE OUTBOUND     00000495
+      *  COMMAREA IS BUILT IN WS-HELLO-COMMAREA, NOT IN THE LINKAGE     00000496
+      *  SECTION COPY, SINCE CICS HAS NOT PASSED ANY COMMAREA ON THIS   00000497
+      *  FIRST-ENTRY PATH FOR THE LINKAGE COPY TO BE ADDRESSING.        00000498
+      *----------------------------------------------------------------*00000510
+       1000-SEND-INITIAL-SCREEN.                                        00000520
+           MOVE LOW-VALUES TO HELLOM1O                                  00000530
+           PERFORM 1150-GET-OPERATOR-INFO THRU 1150-EXIT                00000531
+           PERFORM 1100-LOOKUP-GREETING THRU 1100-EXIT                  00000535
+           EXEC CICS SEND MAP('HELLOM1')                                00000550
+               MAPSET('HELLOMAP')                                       00000560
+               FROM(HELLOM1O)                                           00000570
+               ERASE                                                    00000580
+               RESP(WS-RESP)                                            00000581
+           END-EXEC                                                     00000590
+           IF WS-RESP NOT = DFHRESP(NORMAL)                             00000591
+               PERFORM 9100-SEND-FAILED THRU 9100-EXIT                  00000592
+           ELSE                                                         00000593
+               MOVE LOW-VALUES TO WS-HELLO-COMMAREA                     00000599
+               EXEC CICS RETURN TRANSID('HELO')                         00000610
+                   COMMAREA(WS-HELLO-COMMAREA)                          00000620
+                   LENGTH(LENGTH OF WS-HELLO-COMMAREA)                  00000630
+               END-EXEC                                                 00000631
+           END-IF.                                                      00000632
+       1000-EXIT.                                                       00000650
+           EXIT.                                                        00000660
+      *----------------------------------------------------------------*00000661
+      *  1100-LOOKUP-GREETING - LINEAR LOOKUP OF THE HELLOMSG TABLE FOR 00000662
+      *  THE CURRENT LANGUAGE/SHIFT CODE.  IF THE CODE IS NOT IN THE    00000663
+      *  TABLE, FALL BACK TO THE FIRST ENTRY RATHER THAN LEAVE THE      00000664
+      *  MESSAGE LINE BLANK.                                            00000665
+      *----------------------------------------------------------------*00000666
+       1100-LOOKUP-GREETING.                                            00000667
+           MOVE ZERO TO WS-MSG-FOUND-IDX                                00000668
+           PERFORM 1110-SEARCH-GREETING THRU 1110-EXIT                  00000669
+               VARYING HM-IDX FROM 1 BY 1                               00000670
+               UNTIL HM-IDX > 4 OR WS-MSG-FOUND-IDX NOT = ZERO          00000671
+           IF WS-MSG-FOUND-IDX = ZERO                                   00000672
+               SET HM-IDX TO 1                                          00000673
+           ELSE                                                         00000674
+               SET HM-IDX TO WS-MSG-FOUND-IDX                           00000675
+           END-IF                                                       00000676
+           IF WS-OPER-NAME = SPACES                                     00000677
+               MOVE HM-MSG-TEXT(HM-IDX) TO MSGOUTO                      00000677
+           ELSE                                                         00000677
+               STRING 'WELCOME, ' DELIMITED BY SIZE                     00000677
+                   FUNCTION TRIM(WS-OPER-NAME)                          00006771
+                       DELIMITED BY SIZE                                00006772
+                   ' - ' DELIMITED BY SIZE                              00006773
+                   HM-MSG-TEXT(HM-IDX) DELIMITED BY SIZE                00006774
+                   INTO MSGOUTO                                         00006775
+                   ON OVERFLOW                                          00006776
+                       MOVE HM-MSG-TEXT(HM-IDX) TO MSGOUTO              00006777
+               END-STRING                                               00006778
+           END-IF.                                                      00000677
+       1100-EXIT.                                                       00000678
+           EXIT.                                                        00000679
+       1110-SEARCH-GREETING.                                            00000680
+           IF HM-MSG-CODE(HM-IDX) = WS-MSG-CODE                         00000681
+               SET WS-MSG-FOUND-IDX TO HM-IDX                           00000682
+           END-IF.                                                      00000683
+       1110-EXIT.                                                       00000684
+           EXIT.                                                        00000685
+      *----------------------------------------------------------------*00000686
+      *  1150-GET-OPERATOR-INFO - LOOK UP THE LOGGED-ON USER'S NAME     00000687
+      *  AND LANGUAGE PREFERENCE IN THE OPERTAB DB2 TABLE SO THE        00000688
+      *  GREETING CAN BE PERSONALIZED AND WORDED IN THE OPERATOR'S OWN  00000689
+      *  LANGUAGE.  LANG_CODE DRIVES THE HELLOMSG LOOKUP KEY, WS-MSG-   00000690
+      *  CODE; IF THE OPERATOR IS NOT ON FILE, THE LOOKUP FAILS, OR     00000691
+      *  LANG_CODE COMES BACK BLANK, WS-MSG-CODE STAYS AT ITS DEFAULT   00000692
+      *  OF 'EN' AND THE GREETING FALLS BACK TO THE GENERIC WORDING.    00000693
+      *----------------------------------------------------------------*00000694
+       1150-GET-OPERATOR-INFO.                                          00000695
+           MOVE SPACES TO WS-OPER-NAME                                  00000696
+           MOVE SPACES TO WS-LANG-CODE                                  00000697
+           EXEC SQL                                                     00000698
+               SELECT EMP_NAME, LANG_CODE                               00000699
+                 INTO :WS-OPER-NAME, :WS-LANG-CODE                      00000700
+                 FROM OPERTAB                                           00000701
+                WHERE EMP_USERID = :WS-USERID                           00000702
+           END-EXEC                                                     00000703
+           EVALUATE SQLCODE                                             00000704
+               WHEN ZERO                                                00000705
+                   IF WS-LANG-CODE NOT = SPACES                         00000706
+                       MOVE WS-LANG-CODE TO WS-MSG-CODE                 00000707
+                   END-IF                                               00000708
+               WHEN 100                                                00000709
+                   MOVE SPACES TO WS-OPER-NAME                          00000710
+               WHEN OTHER                                               00000711
+                   MOVE SPACES TO WS-OPER-NAME                          00000712
+           END-EVALUATE.                                                00000713
+       1150-EXIT.                                                       00000705
+           EXIT.                                                        00000706
+      *----------------------------------------------------------------*00000740
+      *  2000-PROCESS-INQUIRY - SECOND AND LATER ENTRIES.  RECEIVE THE  00000741
+      *  OPERATOR-KEYED REQUEST CODE.  A FAILED/MAPFAIL RECEIVE (E.G.   00000742
+      *  CLEAR KEY OR NO DATA ENTERED) REDISPLAYS THE SCREEN WITH A     00000743
+      *  MESSAGE INSTEAD OF ATTEMPTING A LOOKUP ON GARBAGE INPUT.       00000744
+      *----------------------------------------------------------------*00000745
+       2000-PROCESS-INQUIRY.                                            00000746
+           EXEC CICS RECEIVE MAP('HELLOM1')                             00000747
+               MAPSET('HELLOMAP')                                       00000748
+               INTO(HELLOM1I)                                           00000749
+               RESP(WS-RESP)                                            00000750
+           END-EXEC                                                     00000751
+           MOVE LOW-VALUES TO HELLOM1O                                  00000752
+           IF WS-RESP = DFHRESP(NORMAL)                                 00000753
+               PERFORM 2100-LOOKUP-AND-RESPOND THRU 2100-EXIT           00000754
+           ELSE                                                         00000755
+               MOVE 'NO KEY ENTERED - PLEASE RE-ENTER' TO MSGOUTO       00000756
+               PERFORM 2900-SEND-RESULT THRU 2900-EXIT                  00000757
+           END-IF.                                                      00000758
+       2000-EXIT.                                                       00000759
+           EXIT.                                                        00000760
+      *----------------------------------------------------------------*00000761
+      *  2100-LOOKUP-AND-RESPOND - LOOK THE KEY UP IN THE VSAM MASTER,  00000762
+      *  PAINT THE RESULT, AND RETURN AWAITING THE NEXT KEY SO THE      00000763
+      *  SAME TERMINAL CAN KEEP USING THE INQUIRY WITHOUT RE-ENTERING   00000764
+      *  THE TRANSACTION ID.                                            00000765
+      *----------------------------------------------------------------*00000766
+       2100-LOOKUP-AND-RESPOND.                                         00000767
+           MOVE KEYINI TO CA-KEY                                        00000768
+           MOVE CA-KEY TO HM-KEY                                        00000769
+           EXEC CICS READ DATASET('HELLOMS')                            00000770
+               INTO(HELLO-MASTER-RECORD)                                00000771
+               RIDFLD(HM-KEY)                                           00000772
+               KEYLENGTH(LENGTH OF HM-KEY)                              00000773
+               RESP(WS-RESP)                                            00000774
+           END-EXEC                                                     00000775
+           IF WS-RESP = DFHRESP(NORMAL)                                 00000776
+               MOVE HM-KEY     TO KEYINO                                00000777
+               MOVE HM-NAME    TO NAMEOUTO                              00000778
+               MOVE HM-STATUS  TO STATOUTO                              00000779
+               MOVE HM-BALANCE TO BALOUTO                               00000780
+               MOVE 'RECORD FOUND' TO MSGOUTO                           00000781
+           ELSE                                                         00000782
+               MOVE CA-KEY TO KEYINO                                    00000783
+               MOVE 'RECORD NOT FOUND FOR KEY ENTERED' TO MSGOUTO       00000784
+           END-IF                                                       00000785
+           PERFORM 2900-SEND-RESULT THRU 2900-EXIT.                     00000786
+       2100-EXIT.                                                       00000787
+           EXIT.                                                        00000788
+      *----------------------------------------------------------------*00000789
+      *  2900-SEND-RESULT - PAINT THE HELLOM1 MAP WITH WHATEVER KEYINO/ 00000790
+      *  NAMEOUTO/STATOUTO/BALOUTO/MSGOUTO THE CALLER SET UP, AND       00000791
+      *  RETURN AWAITING THE NEXT KEY.                                  00000792
+      *----------------------------------------------------------------*00000793
+       2900-SEND-RESULT.                                                00000794
+           EXEC CICS SEND MAP('HELLOM1')                                00000795
+               MAPSET('HELLOMAP')                                       00000796
+               FROM(HELLOM1O)                                           00000797
+               ERASE                                                    00000798
+               RESP(WS-RESP)                                            00000799
+           END-EXEC                                                     00000800
+           IF WS-RESP NOT = DFHRESP(NORMAL)                             00000801
+               PERFORM 9100-SEND-FAILED THRU 9100-EXIT                  00000802
+           ELSE                                                         00000803
+               EXEC CICS RETURN TRANSID('HELO')                         00000805
+                   COMMAREA(HELLO-COMMAREA)                             00000806
+                   LENGTH(LENGTH OF HELLO-COMMAREA)                     00000807
+               END-EXEC                                                 00000808
+           END-IF.                                                      00000809
+       2900-EXIT.                                                       00000810
+           EXIT.                                                        00000811
+      *----------------------------------------------------------------*00001100
+      *  9000-LOG-AUDIT-ENTRY - WRITE ONE AUDIT RECORD TO THE HLOG TD   00001110
+      *  QUEUE FOR THIS INVOCATION: USERID, TERMINAL ID, AND TIMESTAMP, 00001120
+      *  SO PROBLEM DETERMINATION CAN CONFIRM THE TRANSACTION FIRED.    00001130
+      *----------------------------------------------------------------*00001140
+       9000-LOG-AUDIT-ENTRY.                                            00001150
+           EXEC CICS ASSIGN USERID(WS-USERID) END-EXEC                  00001160
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC               00001170
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)                     00001180
+               YYYYMMDD(HL-DATE)                                        00001190
+               TIME(HL-TIME)                                            00001200
+           END-EXEC                                                     00001210
+           MOVE WS-USERID  TO HL-USERID                                 00001220
+           MOVE EIBTRMID   TO HL-TERMID                                 00001230
+           EXEC CICS WRITEQ TD QUEUE('HLOG')                            00001240
+               FROM(HELLO-LOG-RECORD)                                   00001250
+               LENGTH(LENGTH OF HELLO-LOG-RECORD)                       00001260
+           END-EXEC.                                                    00001270
+       9000-EXIT.                                                       00001280
+           EXIT.                                                        00001290
+      *----------------------------------------------------------------*00001300
+      *  9100-SEND-FAILED - THE SEND MAP CAME BACK WITH OTHER THAN      00001310
+      *  NORMAL (E.G. INVALID TERMINAL OR MAPFAIL).  FALL BACK TO A     00001320
+      *  PLAIN SEND TEXT MESSAGE, WHICH WORKS REGARDLESS OF THE         00001330
+      *  TERMINAL'S RECEIVE STATE, AND END THE CONVERSATION CLEANLY     00001340
+      *  INSTEAD OF LETTING THE TASK ABEND.                             00001350
+      *----------------------------------------------------------------*00001360
+       9100-SEND-FAILED.                                                00001370
+           EXEC CICS SEND TEXT                                          00001380
+               FROM(WS-FALLBACK-MSG)                                    00001390
+               LENGTH(LENGTH OF WS-FALLBACK-MSG)                        00001400
+               ERASE                                                    00001410
+               NOHANDLE                                                 00001420
+           END-EXEC                                                     00001430
+           EXEC CICS RETURN END-EXEC.                                   00001440
+       9100-EXIT.                                                       00001450
+           EXIT.                                                        00001460
+      *----------------------------------------------------------------*00001461
+      *  9200-ABEND-CLEANUP - LABEL TARGET OF THE HANDLE ABEND SET IN   00001462
+      *  0000-MAINLINE.  WRITES A DIAGNOSTIC RECORD (TRANSACTION ID,    00001463
+      *  ABEND CODE, TIMESTAMP) TO THE HABN TD QUEUE SO SUPPORT CAN     00001464
+      *  SEE WHAT HAPPENED, THEN RETURNS CONTROL TO CICS CLEANLY        00001465
+      *  INSTEAD OF LETTING THE TASK ABEND RAW.                         00001466
+      *----------------------------------------------------------------*00001467
+       9200-ABEND-CLEANUP.                                              00001468
+           EXEC CICS ASSIGN ABCODE(WS-ABCODE) END-EXEC                  00001469
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC               00001470
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)                     00001471
+               YYYYMMDD(HA-DATE)                                        00001472
+               TIME(HA-TIME)                                            00001473
+           END-EXEC                                                     00001474
+           MOVE EIBTRNID TO HA-TRANSID                                  00001475
+           MOVE WS-ABCODE TO HA-ABCODE                                  00001476
+           EXEC CICS WRITEQ TD QUEUE('HABN')                            00001477
+               FROM(HELLO-ABEND-RECORD)                                 00001478
+               LENGTH(LENGTH OF HELLO-ABEND-RECORD)                     00001479
+           END-EXEC                                                     00001480
+           EXEC CICS RETURN END-EXEC.                                   00001481
+       9200-EXIT.                                                       00001482
+           EXIT.                                                        00001483
