@@ -0,0 +1,46 @@
+       PRINT NOGEN                                                      00010000
+MENUMAP  DFHMSD TYPE=&SYSPARM,                                         00020000
+               MODE=INOUT,                                             00030000
+               LANG=COBOL,                                             00040000
+               STORAGE=AUTO,                                           00050000
+               TIOAPFX=YES,                                            00060000
+               CTRL=(FREEKB,FRSET)                                     00070000
+*                                                                       00080000
+*        MAP MENUM1 - MAIN MENU FOR THE ONLINE REGION.  OPERATORS       00090000
+*        ENTER A NUMBERED SELECTION AND ARE XCTL'D TO THE CHOSEN        00095000
+*        TRANSACTION INSTEAD OF MEMORIZING RAW TRANSACTION IDS.         00097000
+*                                                                       00100000
+MENUM1   DFHMDI SIZE=(24,80),                                           00110000
+               LINE=1,                                                 00120000
+               COLUMN=1                                                00130000
+*                                                                       00140000
+         DFHMDF POS=(1,30),                                             00150000
+               LENGTH=9,                                               00160000
+               ATTRB=(PROT,BRT),                                       00170000
+               INITIAL='MAIN MENU'                                     00180000
+*                                                                       00190000
+         DFHMDF POS=(3,1),                                              00200000
+               LENGTH=20,                                              00210000
+               ATTRB=PROT,                                             00220000
+               INITIAL='1.  HELLO INQUIRY'                             00230000
+*                                                                       00240000
+         DFHMDF POS=(5,1),                                              00250000
+               LENGTH=17,                                              00260000
+               ATTRB=PROT,                                             00270000
+               INITIAL='ENTER SELECTION:'                              00280000
+SELIN    DFHMDF POS=(5,19),                                             00290000
+               LENGTH=1,                                               00300000
+               ATTRB=(UNPROT,NUM,IC),                                  00310000
+               PICIN='9',                                               00320000
+               PICOUT='9'                                               00330000
+*                                                                       00340000
+         DFHMDF POS=(22,1),                                             00350000
+               LENGTH=79,                                              00360000
+               ATTRB=(PROT,FSET),                                      00370000
+               COLOR=RED                                               00380000
+MSGOUT   DFHMDF POS=(23,1),                                             00390000
+               LENGTH=79,                                              00400000
+               ATTRB=(PROT,FSET),                                      00410000
+               COLOR=YELLOW                                            00420000
+*                                                                       00430000
+         DFHMSD TYPE=FINAL                                              00440000
