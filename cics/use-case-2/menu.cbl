@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.                                         00000010
+       PROGRAM-ID. MENU.                                                00000020
+       ENVIRONMENT DIVISION.                                            00000030
+       DATA DIVISION.                                                   00000040
+       WORKING-STORAGE SECTION.                                         00000050
+      *--------------------------------------------------------------   00000060
+      *  SYMBOLIC MAP FOR THE MAIN MENU SCREEN (MAPSET MENUMAP,         00000070
+      *  MAP MENUM1).  OPERATORS ENTER A NUMBERED SELECTION AND ARE     00000080
+      *  ROUTED TO THE CHOSEN TRANSACTION INSTEAD OF HAVING TO          00000090
+      *  MEMORIZE RAW TRANSACTION IDS.                                  00000100
+      *--------------------------------------------------------------   00000110
+           COPY MENUMAP.                                                00000120
+       01  WS-RESP               PIC S9(8) COMP.                        00000130
+       01  WS-FALLBACK-MSG       PIC X(60)                              00000140
+               VALUE 'MENU SCREEN UNAVAILABLE - PLEASE RE-ENTER MENU'.  00000150
+       PROCEDURE DIVISION.                                              00000220
+      *----------------------------------------------------------------*00000230
+      *  0000-MAINLINE - ENTRY POINT.  DISPATCH ON WHETHER EIBCALEN     00000240
+      *  ON ENTRY MEANS THE TASK WAS RE-DRIVEN BY ITS OWN EXEC CICS     00000250
+      *  RETURN TRANSID BELOW, SO CONTROL GOES STRAIGHT TO THE          00000260
+      *  RECEIVE/SELECTION LOGIC INSTEAD OF REPAINTING THE MENU.  NO    00000262
+      *  COMMAREA IS PASSED -- THIS TRANSACTION CARRIES NO STATE OF     00000264
+      *  ITS OWN ACROSS THE RETURN/RE-DRIVE BOUNDARY, AND EIBCALEN      00000266
+      *  ALONE IS ENOUGH TO TELL FIRST ENTRY FROM RE-ENTRY.             00000268
+      *----------------------------------------------------------------*00000280
+       0000-MAINLINE.                                                   00000290
+           IF EIBCALEN = ZERO                                           00000300
+               PERFORM 1000-SEND-MENU-SCREEN THRU 1000-EXIT             00000310
+           ELSE                                                         00000320
+               PERFORM 2000-PROCESS-SELECTION THRU 2000-EXIT            00000330
+           END-IF.                                                      00000340
+      *----------------------------------------------------------------*00000360
+      *  1000-SEND-MENU-SCREEN - FIRST ENTRY.  PAINT THE BLANK MENU     00000370
+      *  SCREEN AND FREE THE TERMINAL, RETURNING SO THE NEXT            00000380
+      *  INVOCATION IS DRIVEN WITH EIBCALEN NOT ZERO.                   00000390
+      *----------------------------------------------------------------*00000400
+       1000-SEND-MENU-SCREEN.                                           00000410
+           MOVE LOW-VALUES TO MENUM1O                                   00000420
+           EXEC CICS SEND MAP('MENUM1')                                 00000430
+               MAPSET('MENUMAP')                                        00000440
+               FROM(MENUM1O)                                            00000450
+               ERASE                                                    00000460
+               RESP(WS-RESP)                                            00000470
+           END-EXEC                                                     00000480
+           IF WS-RESP NOT = DFHRESP(NORMAL)                             00000490
+               PERFORM 9100-SEND-FAILED THRU 9100-EXIT                  00000500
+           ELSE                                                         00000510
+               EXEC CICS RETURN TRANSID('MENU') END-EXEC                00000530
+           END-IF.                                                      00000570
+       1000-EXIT.                                                       00000580
+           EXIT.                                                        00000590
+      *----------------------------------------------------------------*00000600
+      *  2000-PROCESS-SELECTION - SECOND AND LATER ENTRIES.  RECEIVE    00000610
+      *  THE OPERATOR'S NUMBERED CHOICE AND XCTL INTO THE MATCHING      00000620
+      *  TRANSACTION'S PROGRAM.  AN UNRECOGNIZED SELECTION REDISPLAYS   00000630
+      *  THE MENU WITH AN ERROR MESSAGE RATHER THAN ABENDING.           00000640
+      *----------------------------------------------------------------*00000650
+      *  A FAILED/MAPFAIL RECEIVE (E.G. CLEAR KEY OR NO SELECTION       00000655
+      *  ENTERED) REDISPLAYS THE MENU WITH A MESSAGE RATHER THAN        00000656
+      *  EVALUATING AN UNRECEIVED SELECTION FIELD.                      00000657
+      *----------------------------------------------------------------*00000658
+       2000-PROCESS-SELECTION.                                          00000660
+           EXEC CICS RECEIVE MAP('MENUM1')                              00000670
+               MAPSET('MENUMAP')                                        00000680
+               INTO(MENUM1I)                                            00000690
+               RESP(WS-RESP)                                            00000695
+           END-EXEC                                                     00000700
+           MOVE LOW-VALUES TO MENUM1O                                   00000710
+           IF WS-RESP NOT = DFHRESP(NORMAL)                             00000711
+               MOVE 'NO SELECTION ENTERED - PLEASE CHOOSE'              00000712
+                   TO MSGOUTO                                           00000713
+               PERFORM 2900-REDISPLAY-MENU THRU 2900-EXIT               00000714
+           ELSE                                                         00000715
+               EVALUATE SELINI                                          00000720
+                   WHEN 1                                               00000730
+                       EXEC CICS XCTL PROGRAM('HELLO')                  00000740
+                           RESP(WS-RESP)                                00000741
+                       END-EXEC                                         00000742
+                       IF WS-RESP NOT = DFHRESP(NORMAL)                 00000743
+                           MOVE 'HELLO UNAVAILABLE - PLEASE TRY AGAIN'  00000744
+                               TO MSGOUTO                               00000745
+                           PERFORM 2900-REDISPLAY-MENU THRU 2900-EXIT   00000746
+                       END-IF                                           00000747
+                   WHEN OTHER                                           00000750
+                       MOVE 'INVALID SELECTION - PLEASE CHOOSE'         00000760
+                           TO MSGOUTO                                   00000770
+                       PERFORM 2900-REDISPLAY-MENU THRU 2900-EXIT       00000780
+               END-EVALUATE                                             00000790
+           END-IF.                                                      00000791
+       2000-EXIT.                                                       00000800
+           EXIT.                                                        00000810
+      *----------------------------------------------------------------*00000820
+      *  2900-REDISPLAY-MENU - REPAINT THE MENU (WITH WHATEVER MESSAGE  00000830
+      *  THE CALLER MOVED TO MSGOUTO) AND RETURN AWAITING THE NEXT      00000840
+      *  SELECTION.                                                     00000850
+      *----------------------------------------------------------------*00000860
+       2900-REDISPLAY-MENU.                                             00000870
+           EXEC CICS SEND MAP('MENUM1')                                 00000880
+               MAPSET('MENUMAP')                                        00000890
+               FROM(MENUM1O)                                            00000900
+               ERASE                                                    00000910
+               RESP(WS-RESP)                                            00000920
+           END-EXEC                                                     00000930
+           IF WS-RESP NOT = DFHRESP(NORMAL)                             00000940
+               PERFORM 9100-SEND-FAILED THRU 9100-EXIT                  00000950
+           ELSE                                                         00000960
+               EXEC CICS RETURN TRANSID('MENU') END-EXEC                00000980
+           END-IF.                                                      00001020
+       2900-EXIT.                                                       00001030
+           EXIT.                                                        00001040
+      *----------------------------------------------------------------*00001050
+      *  9100-SEND-FAILED - THE SEND MAP CAME BACK WITH OTHER THAN      00001060
+      *  NORMAL (E.G. INVALID TERMINAL OR MAPFAIL).  FALL BACK TO A     00001070
+      *  PLAIN SEND TEXT MESSAGE AND END THE CONVERSATION CLEANLY       00001080
+      *  INSTEAD OF LETTING THE TASK ABEND.                             00001090
+      *----------------------------------------------------------------*00001100
+       9100-SEND-FAILED.                                                00001110
+           EXEC CICS SEND TEXT                                          00001120
+               FROM(WS-FALLBACK-MSG)                                    00001130
+               LENGTH(LENGTH OF WS-FALLBACK-MSG)                        00001140
+               ERASE                                                    00001150
+               NOHANDLE                                                 00001160
+           END-EXEC                                                     00001170
+           EXEC CICS RETURN END-EXEC.                                   00001180
+       9100-EXIT.                                                       00001190
+           EXIT.                                                        00001200
