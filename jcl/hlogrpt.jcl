@@ -0,0 +1,25 @@
+//HLOGRPT  JOB (ACCTNO),'HELLO USAGE RPT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY EXTRACT/REPORT CYCLE OVER THE HELLO TRANSACTION LOG.  *
+//* STEP1 RUNS THE HLOGRPT REPORT PROGRAM AGAINST TODAY'S HLOG    *
+//* GENERATION.  STEP2 ROLLS THE GDG FORWARD BY CATALOGING A NEW, *
+//* EMPTY GENERATION FOR THE ONLINE REGION'S EXTRAPARTITION HLOG  *
+//* TD QUEUE TO OPEN TOMORROW, THE SAME WAY OUR OTHER NIGHTLY     *
+//* CYCLES ROLL THEIR EXTRACT DATASETS FORWARD.                   *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=HLOGRPT
+//STEPLIB  DD DSN=HELLO.LOADLIB,DISP=SHR
+//HLOGIN   DD DSN=HELLO.HLOG.DAILY(0),DISP=SHR
+//HLGRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* ROLL THE GDG FORWARD: CATALOG A NEW EMPTY GENERATION SO THE   *
+//* CICS REGION'S HLOG TD QUEUE STARTS TOMORROW WITH A CLEAN      *
+//* EXTRAPARTITION DATASET.                                        *
+//*--------------------------------------------------------------*
+//STEP2    EXEC PGM=IEFBR14
+//NEWGEN   DD DSN=HELLO.HLOG.DAILY(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
